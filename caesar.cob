@@ -1,117 +1,775 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. caesar.
         AUTHOR. Kevin Pietrow
-        
+
         ENVIRONMENT DIVISION.
-        
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT ControlCardFile ASSIGN TO "SYSIN"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ccFileStatus.
+            SELECT InputFile ASSIGN TO "INFILE"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS inFileStatus.
+            SELECT OutputFile ASSIGN TO "OUTFILE"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS outFileStatus.
+            SELECT AuditLogFile ASSIGN TO "AUDITLOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS auditFileStatus.
+            SELECT CheckpointFile ASSIGN TO "CKPTFILE"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ckptFileStatus.
+            SELECT OutputScratchFile ASSIGN TO "OUTTEMP"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS outScratchFileStatus.
+
         DATA DIVISION.
-        
+        FILE SECTION.
+        FD  ControlCardFile.
+        01  controlCardFileRecord PIC x(80).
+
+        FD  InputFile.
+        01  inputFileRecord PIC x(99).
+
+        FD  OutputFile.
+        01  outputFileRecord PIC x(99).
+
+        FD  AuditLogFile.
+        01  auditLogFileRecord PIC x(79).
+
+        FD  CheckpointFile.
+        01  checkpointFileRecord PIC x(6).
+
+        FD  OutputScratchFile.
+        01  outputScratchFileRecord PIC x(99).
+
         WORKING-STORAGE SECTION.
-        01 newChar PIC x(1).
-        01 testString PIC x(99) VALUE "Yo programming some swagged OUT COBOL".
-        01 Result PIC x(99). 
+        01 Result PIC x(99).
         01 newString PIC x(99).
+        01 ciphertextHold PIC x(99).
+        01 plainHold PIC x(99).
+        01 reconcileText PIC x(99).
         01 abc PIC x(99) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
         01 cba PIC x(99) VALUE "ZYXWVUTSRQPONMLKJIHGFEDCBA".
+        01 abcLower PIC x(99) VALUE "abcdefghijklmnopqrstuvwxyz".
+        01 cbaLower PIC x(99) VALUE "zyxwvutsrqponmlkjihgfedcba".
         01 stringLength PIC 99.
-        01 stringShift PIC 99 VALUE 8.
+        01 stringShift PIC 99.
         01 CharCount PIC 99.
         01 searchChar PIC x(1).
         01 shiftPos PIC 99.
-        01 maxShift PIC 99 VALUE 26.
-        01 adjustedMaxShift PIC 99.
         01 i PIC 99 VALUE 1.
-        
-        PROCEDURE DIVISION.    
-                MOVE FUNCTION UPPER-CASE(testString) TO Result.
+
+        01 eofSwitch PIC x(1) VALUE "N".
+           88 endOfInputFile VALUE "Y".
+
+        01 ccFileStatus PIC x(2).
+        01 inFileStatus PIC x(2).
+        01 outFileStatus PIC x(2).
+        01 auditFileStatus PIC x(2).
+        01 ckptFileStatus PIC x(2).
+        01 outScratchFileStatus PIC x(2).
+        01 reconcileFailureCount PIC 9(6) VALUE 0.
+        01 outputLineBuffer PIC x(99).
+
+        01 controlCard.
+           05 controlMode PIC x(1) VALUE "E".
+              88 modeEncrypt VALUE "E".
+              88 modeDecrypt VALUE "D".
+              88 modeSolve VALUE "S".
+           05 FILLER PIC x(1).
+           05 cipherType PIC x(1) VALUE "C".
+              88 cipherCaesar VALUE "C".
+              88 cipherVigenere VALUE "V".
+           05 FILLER PIC x(1).
+           05 controlShift PIC 9(2) VALUE 0.
+           05 FILLER PIC x(1).
+           05 operatorId PIC x(8) VALUE SPACES.
+           05 FILLER PIC x(1).
+           05 keyword PIC x(20) VALUE SPACES.
+           05 FILLER PIC x(1).
+           05 cribWord PIC x(20) VALUE SPACES.
+           05 FILLER PIC x(23).
+
+        01 cribLength PIC 99 VALUE 0.
+        01 upperSolveText PIC x(99).
+        01 upperCribWord PIC x(20).
+
+        01 dailyShiftValues PIC x(14) VALUE "03050708111315".
+        01 dailyShiftTable REDEFINES dailyShiftValues.
+           05 dailyShift OCCURS 7 TIMES PIC 9(2).
+        01 dayOfWeek PIC 9(1).
+
+        01 recordNumber PIC 9(6) VALUE 0.
+        01 lastCheckpointRecNo PIC 9(6) VALUE 0.
+        01 checkpointInterval PIC 9(4) VALUE 50.
+        01 plaintextRecord PIC x(99).
+        01 totalCharsProcessed PIC 9(8) VALUE 0.
+
+        01 checkpointBuildRecord.
+           05 lastRecNo PIC 9(6).
+
+        01 englishFreqValues PIC x(78) VALUE
+            "082015028043127022020061070002008040024067075019001060063091028010024002020001".
+        01 englishFreqTable REDEFINES englishFreqValues.
+           05 englishFreq OCCURS 26 TIMES PIC 9(3).
+
+        01 solveResults.
+           05 solveEntry OCCURS 26 TIMES.
+              10 solveShift PIC 9(2).
+              10 solveScore PIC 9(6).
+              10 solveText PIC x(99).
+              10 solveUsed PIC x(1) VALUE "N".
+              10 solveCribHit PIC x(1) VALUE "N".
+
+        01 solveIndex PIC 99.
+        01 solveRank PIC 99.
+        01 bestIndex PIC 99.
+        01 bestScore PIC 9(6).
+        01 cribMatchCount PIC 9(2) VALUE 0.
+        01 cribFoundCount PIC 9(4).
+
+        01 keywordLength PIC 99.
+        01 keywordPos PIC 99.
+        01 keyChar PIC x(1).
+        01 keyShift PIC 99.
+
+        01 currentDateTime PIC x(21).
+        01 currentDateTimeFields REDEFINES currentDateTime.
+           05 sysYear PIC 9(4).
+           05 sysMonth PIC 9(2).
+           05 sysDay PIC 9(2).
+           05 sysHour PIC 9(2).
+           05 sysMinute PIC 9(2).
+           05 sysSecond PIC 9(2).
+           05 FILLER PIC x(7).
+
+        01 auditTimestamp.
+           05 auditYear PIC 9(4).
+           05 FILLER PIC x(1) VALUE "-".
+           05 auditMonth PIC 9(2).
+           05 FILLER PIC x(1) VALUE "-".
+           05 auditDay PIC 9(2).
+           05 FILLER PIC x(1) VALUE " ".
+           05 auditHour PIC 9(2).
+           05 FILLER PIC x(1) VALUE ":".
+           05 auditMinute PIC 9(2).
+           05 FILLER PIC x(1) VALUE ":".
+           05 auditSecond PIC 9(2).
+
+        01 auditLogBuildRecord.
+           05 auditStamp PIC x(19).
+           05 FILLER PIC x(1) VALUE SPACE.
+           05 auditOperator PIC x(8).
+           05 FILLER PIC x(1) VALUE SPACE.
+           05 auditMode PIC x(1).
+           05 FILLER PIC x(1) VALUE SPACE.
+           05 auditCipher PIC x(1).
+           05 FILLER PIC x(1) VALUE SPACE.
+           05 auditShift PIC 9(2).
+           05 FILLER PIC x(1) VALUE SPACE.
+           05 auditRecordCount PIC 9(6).
+           05 FILLER PIC x(1) VALUE SPACE.
+           05 auditTotalChars PIC 9(8).
+           05 FILLER PIC x(1) VALUE SPACE.
+           05 auditReconcileFailures PIC 9(6).
+           05 FILLER PIC x(1) VALUE SPACE.
+           05 auditKeyword PIC x(20).
+
+        PROCEDURE DIVISION.
+                PERFORM Initialize-Run.
+                PERFORM Read-Control-Card.
+                PERFORM Determine-Shift.
+                PERFORM Determine-Crib-Length.
+                PERFORM Check-Restart.
+                PERFORM Truncate-Output-To-Checkpoint.
+                PERFORM Open-Batch-Files.
+                PERFORM Process-Input-File.
+                PERFORM Close-Batch-Files.
+                PERFORM Write-Audit-Log.
+                DISPLAY " ".
+                DISPLAY "Run complete.  Records processed: " recordNumber
+                    "  Reconciliation failures: " reconcileFailureCount.
+                STOP RUN.
+
+        Initialize-Run.
+                MOVE 0 TO recordNumber.
+                MOVE 0 TO totalCharsProcessed.
+                MOVE "N" TO eofSwitch.
+                MOVE FUNCTION CURRENT-DATE TO currentDateTime.
+                MOVE sysYear TO auditYear.
+                MOVE sysMonth TO auditMonth.
+                MOVE sysDay TO auditDay.
+                MOVE sysHour TO auditHour.
+                MOVE sysMinute TO auditMinute.
+                MOVE sysSecond TO auditSecond.
+
+        Read-Control-Card.
+                OPEN INPUT ControlCardFile.
+                IF ccFileStatus = "00"
+                        READ ControlCardFile INTO controlCard
+                            AT END
+                                CONTINUE
+                        END-READ
+                        CLOSE ControlCardFile
+                ELSE
+                        DISPLAY "No control card found - using mode E, Caesar cipher, and the daily shift table."
+                END-IF.
+                IF controlMode NOT = "E" AND controlMode NOT = "D" AND controlMode NOT = "S"
+                        MOVE "E" TO controlMode
+                END-IF.
+                IF cipherType NOT = "C" AND cipherType NOT = "V"
+                        MOVE "C" TO cipherType
+                END-IF.
+                IF operatorId = SPACES
+                        MOVE "BATCH" TO operatorId
+                END-IF.
+                IF controlShift IS NOT NUMERIC
+                        MOVE 0 TO controlShift
+                END-IF.
+
+        Determine-Shift.
+                IF controlShift > 0
+                        COMPUTE stringShift = FUNCTION MOD(controlShift, 26)
+                ELSE
+                        ACCEPT dayOfWeek FROM DAY-OF-WEEK
+                        MOVE dailyShift(dayOfWeek) TO stringShift
+                END-IF.
+
+        Determine-Crib-Length.
+                MOVE 0 TO cribLength.
+                IF cribWord NOT = SPACES
+                        INSPECT FUNCTION REVERSE(cribWord) TALLYING cribLength FOR LEADING SPACES
+                        COMPUTE cribLength = LENGTH OF cribWord - cribLength
+                END-IF.
+
+        Check-Restart.
+                OPEN INPUT CheckpointFile.
+                IF ckptFileStatus = "00"
+                        READ CheckpointFile INTO checkpointBuildRecord
+                            AT END
+                                MOVE 0 TO lastCheckpointRecNo
+                            NOT AT END
+                                MOVE lastRecNo TO lastCheckpointRecNo
+                        END-READ
+                        CLOSE CheckpointFile
+                ELSE
+                        MOVE 0 TO lastCheckpointRecNo
+                END-IF.
+                IF lastCheckpointRecNo > 0
+                        DISPLAY "Resuming batch after checkpoint at record " lastCheckpointRecNo
+                END-IF.
+
+        Open-Batch-Files.
+                OPEN INPUT InputFile.
+                IF inFileStatus NOT = "00"
+                        DISPLAY "Unable to open INFILE - status " inFileStatus "."
+                        PERFORM Abort-Run
+                END-IF.
+                IF lastCheckpointRecNo > 0
+                        OPEN EXTEND OutputFile
+                ELSE
+                        OPEN OUTPUT OutputFile
+                END-IF.
+                IF outFileStatus NOT = "00"
+                        DISPLAY "Unable to open OUTFILE - status " outFileStatus "."
+                        CLOSE InputFile
+                        PERFORM Abort-Run
+                END-IF.
+                OPEN OUTPUT CheckpointFile.
+                MOVE lastCheckpointRecNo TO lastRecNo.
+                WRITE checkpointFileRecord FROM checkpointBuildRecord.
+
+        Truncate-Output-To-Checkpoint.
+                IF lastCheckpointRecNo > 0
+                        OPEN INPUT OutputFile
+                        IF outFileStatus = "00"
+                                OPEN OUTPUT OutputScratchFile
+                                PERFORM Copy-Output-Line lastCheckpointRecNo TIMES
+                                CLOSE OutputFile
+                                CLOSE OutputScratchFile
+                                OPEN OUTPUT OutputFile
+                                OPEN INPUT OutputScratchFile
+                                PERFORM Restore-Output-Line lastCheckpointRecNo TIMES
+                                CLOSE OutputFile
+                                CLOSE OutputScratchFile
+                        END-IF
+                END-IF.
+
+        Copy-Output-Line.
+                READ OutputFile INTO outputLineBuffer
+                    AT END
+                        CONTINUE
+                END-READ.
+                WRITE outputScratchFileRecord FROM outputLineBuffer.
+
+        Restore-Output-Line.
+                READ OutputScratchFile INTO outputLineBuffer
+                    AT END
+                        CONTINUE
+                END-READ.
+                WRITE outputFileRecord FROM outputLineBuffer.
+
+        Process-Input-File.
+                PERFORM Read-Input-Record.
+                PERFORM Process-One-Record UNTIL endOfInputFile.
+                PERFORM Clear-Checkpoint.
+
+        Read-Input-Record.
+                READ InputFile INTO plaintextRecord
+                    AT END
+                        MOVE "Y" TO eofSwitch
+                    NOT AT END
+                        ADD 1 TO recordNumber
+                END-READ.
+
+        Process-One-Record.
+                IF recordNumber > lastCheckpointRecNo
+                        PERFORM Run-Selected-Mode
+                END-IF.
+                PERFORM Checkpoint-If-Due.
+                PERFORM Read-Input-Record.
+
+        Run-Selected-Mode.
+                MOVE plaintextRecord TO Result.
                 MOVE FUNCTION TRIM(Result) TO Result.
-                
-  				MOVE 0 TO stringLength.
-    			INSPECT FUNCTION REVERSE(Result) TALLYING stringLength FOR LEADING SPACES.
-    			COMPUTE stringLength = Length of Result - stringLength.
-    			
-    			DISPLAY " ".
-    			DISPLAY "Universal Test String: Yo programming some swagged OUT COBOL".
-    			DISPLAY "Encrypt and Decrypt shift amount: 8".
-    			DISPLAY "Solve max shift: 26".
-    			DISPLAY " ".
-    			DISPLAY "Encrypt".
-    			PERFORM Encrypt stringLength TIMES
-    			MOVE 1 TO i.
-    			DISPLAY " ".
-    			DISPLAY "Decrypt".
-    			PERFORM Decrypt stringLength TIMES
-    			DISPLAY " ".
-    			MOVE maxShift TO adjustedMaxShift.
-    			ADD adjustedMaxShift, 1 GIVING adjustedMaxShift
-    			DISPLAY "Solve".
-    			PERFORM Solve adjustedMaxShift TIMES
-    			DISPLAY " ".
-    			STOP RUN.
-    	
-    	Encrypt.
-    			MOVE " " TO searchChar.
-    			MOVE Result(i:i) TO searchChar.
-    			MOVE 1 TO CharCount.
-    			
-    			INSPECT abc TALLYING CharCount for CHARACTERS
-    				BEFORE INITIAL searchChar.
-    				
-    			IF CharCount < 27 
-    					ADD stringShift, CharCount GIVING shiftPos
-    					IF FUNCTION MOD(shiftPos, 26) IS NOT ZERO 		    				
-    							MOVE FUNCTION MOD(shiftPos, 26) to shiftPos
-    							MOVE abc(shiftPos:shiftPos) TO searchChar
-    					ELSE 
-    						MOVE "Z" TO searchChar
-    					END-IF
-    			END-IF.
-    			ADD i, 1 GIVING i.
-    			DISPLAY searchChar WITH NO ADVANCING.
-    	
-    	Decrypt.
-    			MOVE " " TO searchChar.
-    			MOVE Result(i:i) TO searchChar.
-    			MOVE 1 TO CharCount.
-    			
-    			INSPECT cba TALLYING CharCount for CHARACTERS
-    				BEFORE INITIAL searchChar.
-    				
-    			IF CharCount < 27 
-    					ADD stringShift, CharCount GIVING shiftPos
-    					IF FUNCTION MOD(shiftPos, 26) IS NOT ZERO 		    				
-    							MOVE FUNCTION MOD(shiftPos, 26) to shiftPos
-    							MOVE cba(shiftPos:shiftPos) TO searchChar
-    					ELSE 
-    						MOVE "A" TO searchChar
-    					END-IF
-    			END-IF.
-    			ADD i, 1 GIVING i.
-    			DISPLAY searchChar WITH NO ADVANCING.
-    			
-    	Solve-Decrypt.
-    			MOVE " " TO searchChar.
-    			MOVE Result(i:i) TO searchChar.
-    			MOVE 1 TO CharCount.
-    			
-    			INSPECT cba TALLYING CharCount for CHARACTERS
-    				BEFORE INITIAL searchChar.
-    				
-    			IF CharCount < 27 
-    					ADD maxShift, CharCount GIVING shiftPos
-    					IF FUNCTION MOD(shiftPos, 26) IS NOT ZERO 		    				
-    							MOVE FUNCTION MOD(shiftPos, 26) to shiftPos
-    							MOVE cba(shiftPos:shiftPos) TO searchChar
-    					ELSE 
-    						MOVE "A" TO searchChar
-    					END-IF
-    			END-IF.
-    			ADD i, 1 GIVING i.
-    			DISPLAY searchChar WITH NO ADVANCING.
-    	
-    	Solve.
-    			MOVE 1 TO i.
-    			PERFORM Solve-Decrypt stringLength TIMES
-    			SUBTRACT 1 FROM maxShift GIVING maxShift.
-    			DISPLAY " ".
-    			DISPLAY " ".
\ No newline at end of file
+                MOVE 0 TO stringLength.
+                INSPECT FUNCTION REVERSE(Result) TALLYING stringLength FOR LEADING SPACES.
+                COMPUTE stringLength = LENGTH OF Result - stringLength.
+
+                EVALUATE TRUE
+                    WHEN modeEncrypt
+                        PERFORM Run-Encrypt
+                        PERFORM Reconcile-Encrypt
+                        MOVE newString TO outputFileRecord
+                        WRITE outputFileRecord
+                        IF outFileStatus NOT = "00"
+                                DISPLAY "Unable to write OUTFILE at record " recordNumber
+                                    " - status " outFileStatus "."
+                                CLOSE InputFile
+                                CLOSE OutputFile
+                                CLOSE CheckpointFile
+                                PERFORM Abort-Run
+                        END-IF
+                    WHEN modeDecrypt
+                        PERFORM Run-Decrypt
+                        PERFORM Reconcile-Decrypt
+                        MOVE newString TO outputFileRecord
+                        WRITE outputFileRecord
+                        IF outFileStatus NOT = "00"
+                                DISPLAY "Unable to write OUTFILE at record " recordNumber
+                                    " - status " outFileStatus "."
+                                CLOSE InputFile
+                                CLOSE OutputFile
+                                CLOSE CheckpointFile
+                                PERFORM Abort-Run
+                        END-IF
+                    WHEN modeSolve
+                        PERFORM Run-Solve
+                END-EVALUATE.
+
+                ADD stringLength TO totalCharsProcessed.
+                EVALUATE TRUE
+                    WHEN modeSolve
+                        DISPLAY "Record " recordNumber ":  mode=" controlMode " cipher=" cipherType
+                            " chars=" stringLength
+                    WHEN cipherVigenere
+                        DISPLAY "Record " recordNumber ":  mode=" controlMode " cipher=" cipherType
+                            " keyword=" FUNCTION TRIM(keyword) " chars=" stringLength
+                    WHEN OTHER
+                        DISPLAY "Record " recordNumber ":  mode=" controlMode " cipher=" cipherType
+                            " shift=" stringShift " chars=" stringLength
+                END-EVALUATE.
+
+        Run-Encrypt.
+                MOVE SPACES TO newString.
+                MOVE 1 TO i.
+                IF cipherVigenere
+                        PERFORM Compute-Keyword-Length
+                        PERFORM Vigenere-Encrypt stringLength TIMES
+                ELSE
+                        PERFORM Encrypt stringLength TIMES
+                END-IF.
+
+        Run-Decrypt.
+                MOVE SPACES TO newString.
+                MOVE 1 TO i.
+                IF cipherVigenere
+                        PERFORM Compute-Keyword-Length
+                        PERFORM Vigenere-Decrypt stringLength TIMES
+                ELSE
+                        PERFORM Decrypt stringLength TIMES
+                END-IF.
+
+        Compute-Keyword-Length.
+                MOVE 0 TO keywordLength.
+                INSPECT FUNCTION REVERSE(keyword) TALLYING keywordLength FOR LEADING SPACES.
+                COMPUTE keywordLength = LENGTH OF keyword - keywordLength.
+                IF keywordLength = 0
+                        MOVE 1 TO keywordLength
+                        MOVE "A" TO keyword(1:1)
+                END-IF.
+
+        Encrypt.
+                MOVE " " TO searchChar.
+                MOVE Result(i:1) TO searchChar.
+                EVALUATE TRUE
+                    WHEN searchChar >= "A" AND searchChar <= "Z"
+                        MOVE 1 TO CharCount
+                        INSPECT abc TALLYING CharCount FOR CHARACTERS BEFORE INITIAL searchChar
+                        IF CharCount < 27
+                                ADD stringShift, CharCount GIVING shiftPos
+                                IF FUNCTION MOD(shiftPos, 26) IS NOT ZERO
+                                        MOVE FUNCTION MOD(shiftPos, 26) to shiftPos
+                                        MOVE abc(shiftPos:1) TO searchChar
+                                ELSE
+                                        MOVE "Z" TO searchChar
+                                END-IF
+                        END-IF
+                    WHEN searchChar >= "a" AND searchChar <= "z"
+                        MOVE 1 TO CharCount
+                        INSPECT abcLower TALLYING CharCount FOR CHARACTERS BEFORE INITIAL searchChar
+                        IF CharCount < 27
+                                ADD stringShift, CharCount GIVING shiftPos
+                                IF FUNCTION MOD(shiftPos, 26) IS NOT ZERO
+                                        MOVE FUNCTION MOD(shiftPos, 26) to shiftPos
+                                        MOVE abcLower(shiftPos:1) TO searchChar
+                                ELSE
+                                        MOVE "z" TO searchChar
+                                END-IF
+                        END-IF
+                    WHEN OTHER
+                        CONTINUE
+                END-EVALUATE.
+                MOVE searchChar TO newString(i:1).
+                ADD i, 1 GIVING i.
+
+        Decrypt.
+                MOVE " " TO searchChar.
+                MOVE Result(i:1) TO searchChar.
+                EVALUATE TRUE
+                    WHEN searchChar >= "A" AND searchChar <= "Z"
+                        MOVE 1 TO CharCount
+                        INSPECT cba TALLYING CharCount FOR CHARACTERS BEFORE INITIAL searchChar
+                        IF CharCount < 27
+                                ADD stringShift, CharCount GIVING shiftPos
+                                IF FUNCTION MOD(shiftPos, 26) IS NOT ZERO
+                                        MOVE FUNCTION MOD(shiftPos, 26) to shiftPos
+                                        MOVE cba(shiftPos:1) TO searchChar
+                                ELSE
+                                        MOVE "A" TO searchChar
+                                END-IF
+                        END-IF
+                    WHEN searchChar >= "a" AND searchChar <= "z"
+                        MOVE 1 TO CharCount
+                        INSPECT cbaLower TALLYING CharCount FOR CHARACTERS BEFORE INITIAL searchChar
+                        IF CharCount < 27
+                                ADD stringShift, CharCount GIVING shiftPos
+                                IF FUNCTION MOD(shiftPos, 26) IS NOT ZERO
+                                        MOVE FUNCTION MOD(shiftPos, 26) to shiftPos
+                                        MOVE cbaLower(shiftPos:1) TO searchChar
+                                ELSE
+                                        MOVE "a" TO searchChar
+                                END-IF
+                        END-IF
+                    WHEN OTHER
+                        CONTINUE
+                END-EVALUATE.
+                MOVE searchChar TO newString(i:1).
+                ADD i, 1 GIVING i.
+
+        Compute-Key-Shift.
+                COMPUTE keywordPos = FUNCTION MOD(i - 1, keywordLength) + 1.
+                MOVE keyword(keywordPos:1) TO keyChar.
+                INSPECT keyChar CONVERTING "abcdefghijklmnopqrstuvwxyz" TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+                MOVE 1 TO CharCount.
+                INSPECT abc TALLYING CharCount FOR CHARACTERS BEFORE INITIAL keyChar.
+                IF CharCount < 27
+                        COMPUTE keyShift = CharCount - 1
+                ELSE
+                        MOVE 0 TO keyShift
+                END-IF.
+
+        Vigenere-Encrypt.
+                MOVE " " TO searchChar.
+                MOVE Result(i:1) TO searchChar.
+                EVALUATE TRUE
+                    WHEN searchChar >= "A" AND searchChar <= "Z"
+                        PERFORM Compute-Key-Shift
+                        MOVE 1 TO CharCount
+                        INSPECT abc TALLYING CharCount FOR CHARACTERS BEFORE INITIAL searchChar
+                        IF CharCount < 27
+                                ADD keyShift, CharCount GIVING shiftPos
+                                IF FUNCTION MOD(shiftPos, 26) IS NOT ZERO
+                                        MOVE FUNCTION MOD(shiftPos, 26) to shiftPos
+                                        MOVE abc(shiftPos:1) TO searchChar
+                                ELSE
+                                        MOVE "Z" TO searchChar
+                                END-IF
+                        END-IF
+                    WHEN searchChar >= "a" AND searchChar <= "z"
+                        PERFORM Compute-Key-Shift
+                        MOVE 1 TO CharCount
+                        INSPECT abcLower TALLYING CharCount FOR CHARACTERS BEFORE INITIAL searchChar
+                        IF CharCount < 27
+                                ADD keyShift, CharCount GIVING shiftPos
+                                IF FUNCTION MOD(shiftPos, 26) IS NOT ZERO
+                                        MOVE FUNCTION MOD(shiftPos, 26) to shiftPos
+                                        MOVE abcLower(shiftPos:1) TO searchChar
+                                ELSE
+                                        MOVE "z" TO searchChar
+                                END-IF
+                        END-IF
+                    WHEN OTHER
+                        CONTINUE
+                END-EVALUATE.
+                MOVE searchChar TO newString(i:1).
+                ADD i, 1 GIVING i.
+
+        Vigenere-Decrypt.
+                MOVE " " TO searchChar.
+                MOVE Result(i:1) TO searchChar.
+                EVALUATE TRUE
+                    WHEN searchChar >= "A" AND searchChar <= "Z"
+                        PERFORM Compute-Key-Shift
+                        MOVE 1 TO CharCount
+                        INSPECT cba TALLYING CharCount FOR CHARACTERS BEFORE INITIAL searchChar
+                        IF CharCount < 27
+                                ADD keyShift, CharCount GIVING shiftPos
+                                IF FUNCTION MOD(shiftPos, 26) IS NOT ZERO
+                                        MOVE FUNCTION MOD(shiftPos, 26) to shiftPos
+                                        MOVE cba(shiftPos:1) TO searchChar
+                                ELSE
+                                        MOVE "A" TO searchChar
+                                END-IF
+                        END-IF
+                    WHEN searchChar >= "a" AND searchChar <= "z"
+                        PERFORM Compute-Key-Shift
+                        MOVE 1 TO CharCount
+                        INSPECT cbaLower TALLYING CharCount FOR CHARACTERS BEFORE INITIAL searchChar
+                        IF CharCount < 27
+                                ADD keyShift, CharCount GIVING shiftPos
+                                IF FUNCTION MOD(shiftPos, 26) IS NOT ZERO
+                                        MOVE FUNCTION MOD(shiftPos, 26) to shiftPos
+                                        MOVE cbaLower(shiftPos:1) TO searchChar
+                                ELSE
+                                        MOVE "a" TO searchChar
+                                END-IF
+                        END-IF
+                    WHEN OTHER
+                        CONTINUE
+                END-EVALUATE.
+                MOVE searchChar TO newString(i:1).
+                ADD i, 1 GIVING i.
+
+        Reconcile-Encrypt.
+                MOVE Result TO reconcileText.
+                MOVE newString TO ciphertextHold.
+                MOVE newString TO Result.
+                PERFORM Run-Decrypt.
+                IF newString(1:stringLength) NOT = reconcileText(1:stringLength)
+                        ADD 1 TO reconcileFailureCount
+                        DISPLAY "** Reconciliation mismatch on record " recordNumber
+                            " - encrypt/decrypt did not round-trip."
+                END-IF.
+                MOVE ciphertextHold TO newString.
+                MOVE reconcileText TO Result.
+
+        Reconcile-Decrypt.
+                MOVE Result TO reconcileText.
+                MOVE newString TO plainHold.
+                MOVE newString TO Result.
+                PERFORM Run-Encrypt.
+                IF newString(1:stringLength) NOT = reconcileText(1:stringLength)
+                        ADD 1 TO reconcileFailureCount
+                        DISPLAY "** Reconciliation mismatch on record " recordNumber
+                            " - decrypt/encrypt did not round-trip."
+                END-IF.
+                MOVE plainHold TO newString.
+                MOVE reconcileText TO Result.
+
+        Run-Solve.
+                MOVE 1 TO solveIndex.
+                MOVE 0 TO cribMatchCount.
+                PERFORM Try-One-Shift 26 TIMES.
+                IF cribLength > 0
+                        PERFORM Report-Crib-Matches
+                ELSE
+                        DISPLAY " "
+                        DISPLAY "Top candidate shifts by English letter-frequency score:"
+                        MOVE 1 TO solveRank
+                        PERFORM Find-And-Report-Best 3 TIMES
+                END-IF.
+
+        Try-One-Shift.
+                MOVE solveIndex TO solveShift(solveIndex).
+                MOVE SPACES TO solveText(solveIndex).
+                MOVE "N" TO solveUsed(solveIndex).
+                MOVE "N" TO solveCribHit(solveIndex).
+                MOVE 1 TO i.
+                PERFORM Solve-Decrypt stringLength TIMES.
+                PERFORM Score-Candidate.
+                IF cribLength > 0
+                        PERFORM Check-Crib-Match
+                END-IF.
+                ADD 1 TO solveIndex.
+
+        Solve-Decrypt.
+                MOVE " " TO searchChar.
+                MOVE Result(i:1) TO searchChar.
+                EVALUATE TRUE
+                    WHEN searchChar >= "A" AND searchChar <= "Z"
+                        MOVE 1 TO CharCount
+                        INSPECT cba TALLYING CharCount FOR CHARACTERS BEFORE INITIAL searchChar
+                        IF CharCount < 27
+                                ADD solveShift(solveIndex), CharCount GIVING shiftPos
+                                IF FUNCTION MOD(shiftPos, 26) IS NOT ZERO
+                                        MOVE FUNCTION MOD(shiftPos, 26) to shiftPos
+                                        MOVE cba(shiftPos:1) TO searchChar
+                                ELSE
+                                        MOVE "A" TO searchChar
+                                END-IF
+                        END-IF
+                    WHEN searchChar >= "a" AND searchChar <= "z"
+                        MOVE 1 TO CharCount
+                        INSPECT cbaLower TALLYING CharCount FOR CHARACTERS BEFORE INITIAL searchChar
+                        IF CharCount < 27
+                                ADD solveShift(solveIndex), CharCount GIVING shiftPos
+                                IF FUNCTION MOD(shiftPos, 26) IS NOT ZERO
+                                        MOVE FUNCTION MOD(shiftPos, 26) to shiftPos
+                                        MOVE cbaLower(shiftPos:1) TO searchChar
+                                ELSE
+                                        MOVE "a" TO searchChar
+                                END-IF
+                        END-IF
+                    WHEN OTHER
+                        CONTINUE
+                END-EVALUATE.
+                MOVE searchChar TO solveText(solveIndex) (i:1).
+                ADD i, 1 GIVING i.
+
+        Score-Candidate.
+                MOVE 0 TO solveScore(solveIndex).
+                MOVE 1 TO i.
+                PERFORM Add-Char-Score stringLength TIMES.
+
+        Add-Char-Score.
+                MOVE solveText(solveIndex) (i:1) TO searchChar.
+                IF searchChar >= "A" AND searchChar <= "Z"
+                        MOVE 1 TO CharCount
+                        INSPECT abc TALLYING CharCount FOR CHARACTERS BEFORE INITIAL searchChar
+                        IF CharCount < 27
+                                ADD englishFreq(CharCount) TO solveScore(solveIndex)
+                        END-IF
+                ELSE
+                        IF searchChar >= "a" AND searchChar <= "z"
+                                MOVE 1 TO CharCount
+                                INSPECT abcLower TALLYING CharCount FOR CHARACTERS BEFORE INITIAL searchChar
+                                IF CharCount < 27
+                                        ADD englishFreq(CharCount) TO solveScore(solveIndex)
+                                END-IF
+                        END-IF
+                END-IF.
+                ADD i, 1 GIVING i.
+
+        Check-Crib-Match.
+                MOVE solveText(solveIndex) TO upperSolveText.
+                INSPECT upperSolveText CONVERTING "abcdefghijklmnopqrstuvwxyz" TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+                MOVE cribWord TO upperCribWord.
+                INSPECT upperCribWord CONVERTING "abcdefghijklmnopqrstuvwxyz" TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+                MOVE 0 TO cribFoundCount.
+                INSPECT upperSolveText TALLYING cribFoundCount FOR ALL upperCribWord(1:cribLength).
+                IF cribFoundCount > 0
+                        MOVE "Y" TO solveCribHit(solveIndex)
+                        ADD 1 TO cribMatchCount
+                END-IF.
+
+        Find-And-Report-Best.
+                MOVE 0 TO bestScore.
+                MOVE 0 TO bestIndex.
+                MOVE 1 TO solveIndex.
+                PERFORM Compare-One-Candidate 26 TIMES.
+                IF bestIndex > 0
+                        MOVE "Y" TO solveUsed(bestIndex)
+                        DISPLAY "  Rank " solveRank ":  shift " solveShift(bestIndex)
+                            "   score " solveScore(bestIndex) "   " solveText(bestIndex)
+                END-IF.
+                ADD 1 TO solveRank.
+
+        Compare-One-Candidate.
+                IF solveUsed(solveIndex) = "N" AND solveScore(solveIndex) > bestScore
+                        MOVE solveScore(solveIndex) TO bestScore
+                        MOVE solveIndex TO bestIndex
+                END-IF.
+                ADD 1 TO solveIndex.
+
+        Report-Crib-Matches.
+                DISPLAY " ".
+                IF cribMatchCount = 0
+                        DISPLAY "No shift produced a match for crib: " cribWord(1:cribLength)
+                ELSE
+                        DISPLAY "Shifts matching crib '" cribWord(1:cribLength) "':"
+                        MOVE 1 TO solveIndex
+                        PERFORM Report-One-Crib-Hit 26 TIMES
+                END-IF.
+
+        Report-One-Crib-Hit.
+                IF solveCribHit(solveIndex) = "Y"
+                        DISPLAY "  shift " solveShift(solveIndex) ":  " solveText(solveIndex)
+                END-IF.
+                ADD 1 TO solveIndex.
+
+        Checkpoint-If-Due.
+                IF FUNCTION MOD(recordNumber, checkpointInterval) = 0
+                        PERFORM Write-Checkpoint
+                END-IF.
+
+        Write-Checkpoint.
+                MOVE recordNumber TO lastRecNo.
+                CLOSE CheckpointFile.
+                OPEN OUTPUT CheckpointFile.
+                WRITE checkpointFileRecord FROM checkpointBuildRecord.
+                DISPLAY "Checkpoint written at record " recordNumber.
+
+        Clear-Checkpoint.
+                MOVE 0 TO lastRecNo.
+                CLOSE CheckpointFile.
+                OPEN OUTPUT CheckpointFile.
+                WRITE checkpointFileRecord FROM checkpointBuildRecord.
+
+        Abort-Run.
+                DISPLAY "Run aborted.".
+                MOVE 16 TO RETURN-CODE.
+                STOP RUN.
+
+        Close-Batch-Files.
+                CLOSE InputFile.
+                CLOSE OutputFile.
+                CLOSE CheckpointFile.
+
+        Write-Audit-Log.
+                MOVE auditTimestamp TO auditStamp.
+                MOVE operatorId TO auditOperator.
+                MOVE controlMode TO auditMode.
+                MOVE cipherType TO auditCipher.
+                MOVE recordNumber TO auditRecordCount.
+                MOVE totalCharsProcessed TO auditTotalChars.
+                MOVE reconcileFailureCount TO auditReconcileFailures.
+                EVALUATE TRUE
+                    WHEN modeSolve
+                        MOVE 0 TO auditShift
+                        MOVE SPACES TO auditKeyword
+                    WHEN cipherVigenere
+                        MOVE 0 TO auditShift
+                        MOVE FUNCTION TRIM(keyword) TO auditKeyword
+                    WHEN OTHER
+                        MOVE stringShift TO auditShift
+                        MOVE SPACES TO auditKeyword
+                END-EVALUATE.
+                OPEN EXTEND AuditLogFile.
+                IF auditFileStatus NOT = "00"
+                        OPEN OUTPUT AuditLogFile
+                END-IF.
+                WRITE auditLogFileRecord FROM auditLogBuildRecord.
+                CLOSE AuditLogFile.
